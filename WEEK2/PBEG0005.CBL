@@ -15,6 +15,34 @@
                               STATUS  PRT-ST.
             SELECT ACCT-REC   ASSIGN TO ACCTREC
                               STATUS  ACCT-ST.
+      * ACCT-DTAR gelecekte bir tarih ise veya gecerli bir Gregoryen
+      * tarih degilse H200-PROCESS bu kaydi islemek yerine sebebiyle
+      * birlikte bu reddedilenler dosyasina yazar.
+            SELECT REJECT-FILE ASSIGN TO REJFILE
+                              STATUS  REJ-ST.
+      * Restart/checkpoint dosyasi. H200-PROCESS her WS-CKPT-INTERVAL
+      * kayitta bir buraya en son islenen ACCT-SEQ ile o ana kadar
+      * yazilan kayit sayisini yazar. Program yeniden calistirildiginda
+      * H100-OPEN-FILES bu dosyadaki son kaydi okuyup ACCTREC'i o
+      * noktadan sonrasina konumlandirir; boylece bir abend sonrasi
+      * tum ACCTREC bastan islenmez.
+            SELECT CHECKPOINT-FILE ASSIGN TO CKPTFILE
+                              STATUS  CKPT-ST.
+      * Her calismanin sonunda okunan/yazilan/reddedilen kayit
+      * sayilarini tek satirlik bir kayit halinde biriktiren, CBL0001
+      * ve PBEG105 ile de paylasilan ortak istatistik dosyasi.
+            SELECT STATS-FILE  ASSIGN TO STATSFIL
+                              STATUS  STA-ST.
+      * Rapor ciktisinin PRINT-FARK'e (yasanilan gun sayisi) gore
+      * azalan sirada mi yoksa ACCTREC'teki dogal sirada mi
+      * yazdirilacagini belirleyen tek karakterlik parametre dosyasi.
+      * 'Y' azalan PRINT-FARK sirasini secer; dosyanin bulunmamasi
+      * veya baska bir deger tasimasi durumunda dogal sira kullanilir.
+            SELECT SORT-CTL-FILE ASSIGN TO SRTCTL
+                              STATUS  SRTCTL-ST.
+      * PRINT-FARK'e gore azalan sirada siralama secildiginde
+      * kullanilan gecici SORT calisma dosyasi.
+            SELECT SORT-FILE   ASSIGN TO SRTWK01.
         DATA DIVISION.
         FILE SECTION.
       * Bu kisimda PRINT-LINE dosyamizi FIXED(F) kayit modunda
@@ -40,6 +68,28 @@
             05  PRINT-TODAY          PIC 9(08).
             05  WS-SPACE-5           PIC X(01) VALUE SPACE.
             05  PRINT-FARK           PIC 9(08).
+      * AGE-SUMMARY-REC bu FD'nin ayni fiziksel alanini paylasan daha
+      * uzun bir kayit gorunumu oldugundan, GnuCOBOL'un bu FD'yi
+      * degisken uzunluklu sanip kayitlarin basina 4 byte'lik bir
+      * uzunluk alani eklememesi icin PRINT-REC'i AGE-SUMMARY-REC ile
+      * ayni uzunluga (88 byte) tamamliyoruz.
+            05  FILLER               PIC X(25) VALUE SPACE.
+      *
+      * PRINT-LINE dosyasinin ayni FD'sine bagli, yas grubu dagilim
+      * ozetini tasiyan ikinci bir kayit gorunumu. H200-PROCESS her
+      * satirda PRINT-FARK'i (yasanilan gun sayisini) bir yas
+      * grubuna sayarken, bu kayit H999-PROGRAM-EXIT'te dosyanin son
+      * satiri olarak yazdirilir.
+        01  AGE-SUMMARY-REC.
+            05  AGE-SUM-LABEL        PIC X(20) VALUE
+                'AGE BAND SUMMARY:'.
+            05  AGE-SUM-UNDER18-LBL  PIC X(12) VALUE 'UNDER 18 = '.
+            05  AGE-SUM-UNDER18      PIC ZZZ,ZZ9.
+            05  AGE-SUM-1865-LBL     PIC X(12) VALUE ' 18-65 = '.
+            05  AGE-SUM-1865         PIC ZZZ,ZZ9.
+            05  AGE-SUM-OVER65-LBL   PIC X(12) VALUE ' OVER 65 = '.
+            05  AGE-SUM-OVER65       PIC ZZZ,ZZ9.
+            05  AGE-SUM-FILLER       PIC X(11) VALUE SPACE.
       *
       * Burada ACCT-REC dosyamizin her satiri ayni uzunluga(length'e) 
       * sahip oldugu icin ve degiskenlerimizin boyutlarini da onceden 
@@ -53,6 +103,58 @@
       * yaptigimizda buradaki ACCT-FIELDS icindeki degiskenler 
       * okudugumuz satirdaki bilgiler ile dolmaya baslayacak.
       * NOT = "READ ACCT-REC" her calistiginda tek bir satir okur.
+      * Gecersiz ACCT-DTAR nedeniyle H200-PROCESS'e girmeyen kayitlarin
+      * kimlik bilgisiyle birlikte reddedilme sebebini tasidigi dosya.
+        FD  REJECT-FILE RECORDING MODE F.
+        01  REJECT-REC.
+            05  REJECT-SEQ           PIC X(04).
+            05  WS-REJECT-SPACE-1    PIC X(01) VALUE SPACE.
+            05  REJECT-DTAR          PIC 9(08).
+            05  WS-REJECT-SPACE-2    PIC X(01) VALUE SPACE.
+            05  REJECT-REASON        PIC X(40).
+      *
+      * Her checkpoint yazisinda o ana kadar okunan son ACCT-SEQ ile
+      * o ana kadar yazilan PRINT-REC ve reddedilen kayit sayisini
+      * tasiyan kayit.
+        FD  CHECKPOINT-FILE RECORDING MODE F.
+        01  CHECKPOINT-REC.
+            05  CKPT-LAST-SEQ        PIC X(04).
+            05  WS-CKPT-SPACE-1      PIC X(01) VALUE SPACE.
+            05  CKPT-WRITE-COUNT     PIC 9(07).
+            05  WS-CKPT-SPACE-2      PIC X(01) VALUE SPACE.
+            05  CKPT-REJECT-COUNT    PIC 9(07).
+      *
+      * PROGRAM/READ/WRITTEN/REJECTED alanlarindan olusan, is sonu
+      * calisma istatistigini tasiyan ortak kayit yapisi. CBL0001 ve
+      * PBEG105'te de birebir ayni alan yerlesimi kullanilir.
+        FD  STATS-FILE RECORDING MODE F.
+        01  STATS-REC.
+            05  STATS-PROGRAM        PIC X(08).
+            05  WS-STATS-SPACE-1     PIC X(01) VALUE SPACE.
+            05  STATS-READ-COUNT     PIC 9(09).
+            05  WS-STATS-SPACE-2     PIC X(01) VALUE SPACE.
+            05  STATS-WRITTEN-COUNT  PIC 9(09).
+            05  WS-STATS-SPACE-3     PIC X(01) VALUE SPACE.
+            05  STATS-REJECTED-COUNT PIC 9(09).
+      *
+      * SORT-CTL-FILE'dan okunan tek karakterlik siralama secenegi.
+        FD  SORT-CTL-FILE RECORDING MODE F.
+        01  SORT-CTL-REC.
+            05  SORT-CTL-OPTION      PIC X(01).
+      *
+      * PRINT-FARK'e gore azalan sirada siralama icin kullanilan SD.
+      * Alan yerlesimi PRINT-REC'in detay alanlariyla birebir ayni;
+      * H262-WRITE-ONE-SORTED-RECORD siralanmis kaydi bu alanlardan
+      * PRINT-REC'e tasir.
+        SD  SORT-FILE.
+        01  SRT-REC.
+            05  SRT-SEQ              PIC X(04).
+            05  SRT-AD               PIC X(15).
+            05  SRT-SOYAD            PIC X(15).
+            05  SRT-DTAR             PIC 9(08).
+            05  SRT-TODAY            PIC 9(08).
+            05  SRT-FARK             PIC 9(08).
+      *
         FD  ACCT-REC RECORDING MODE F.
         01  ACCT-FIELDS.
             05  ACCT-SEQ            PIC X(04).
@@ -90,8 +192,63 @@
             05 ACCT-ST           PIC 9(02).
                88 ACCT-EOF                  VALUE 10.
                88 ACCT-SUCCESS              VALUE 00 97.
+            05 REJ-ST            PIC 9(02).
+               88 REJ-SUCCESS               VALUE 00 97.
             05 WS-INT-D          PIC 9(08).
             05 WS-INT-T          PIC 9(08).
+      * ACCT-DTAR dogrulamasi icin kullanilan alanlar. FUNCTION
+      * TEST-DATE-YYYYMMDD, gecerli bir tarih icin 0 dondurur; gecersiz
+      * ise tarihin kacinci karakterinin bozuk oldugunu dondurur.
+            05 WS-DATE-CHECK     PIC S9(04) COMP.
+            05 WS-VALID-DATE     PIC X VALUE 'Y'.
+               88 VALID-DATE               VALUE 'Y'.
+            05 CKPT-ST           PIC 9(02).
+               88 CKPT-SUCCESS              VALUE 00 97.
+            05 STA-ST            PIC 9(02).
+               88 STA-SUCCESS               VALUE 00 97.
+      * WRITE-RUN-STATISTICS'in is sonunda STATS-FILE'a yazdigi
+      * okunan/yazilan/reddedilen kayit sayaclari.
+        01  RUN-STATISTICS-COUNTERS.
+            05 WS-READ-COUNT     PIC 9(09) COMP-3 VALUE ZERO.
+            05 WS-WRITTEN-COUNT  PIC 9(09) COMP-3 VALUE ZERO.
+            05 WS-REJECTED-COUNT PIC 9(09) COMP-3 VALUE ZERO.
+      *
+      * Siralama secenegi. WS-SORT-OPTION 'Y' oldugunda 0000-MAIN
+      * ciktiyi PRINT-FARK'e gore azalan sirada SORT/RELEASE/RETURN
+      * ile yazdirir; aksi halde alisilagelmis ACCTREC sirasiyla
+      * dogrudan PRINT-LINE'a yazilir.
+        01  SORT-OPTION-AREA.
+            05 SRTCTL-ST         PIC 9(02).
+               88 SRTCTL-SUCCESS            VALUE 00 97.
+            05 WS-SORT-OPTION    PIC X VALUE 'N'.
+               88 SORT-BY-AGE              VALUE 'Y'.
+            05 WS-SORT-EOF       PIC X VALUE 'N'.
+               88 SORT-EOF                 VALUE 'Y'.
+      *
+      * Checkpoint/restart alanlari. WS-CKPT-INTERVAL kac yazimda bir
+      * checkpoint atilacagini belirler. WS-RESTART-FOUND, onceki
+      * calismadan kalma bir checkpoint bulunup bulunmadigini, WS-SKIP
+      * -DONE ise o noktaya kadar olan atlama isleminin tamamlanip
+      * tamamlanmadigini gosterir.
+        01  CHECKPOINT-AREA.
+            05 WS-CKPT-INTERVAL  PIC 9(05) COMP-3 VALUE 1000.
+            05 WS-WRITE-COUNT    PIC 9(07) COMP-3 VALUE ZERO.
+            05 WS-RESTART-SEQ    PIC X(04) VALUE LOW-VALUES.
+            05 WS-RESTART-COUNT  PIC 9(07) COMP-3 VALUE ZERO.
+            05 WS-RESTART-REJECT-COUNT PIC 9(07) COMP-3 VALUE ZERO.
+            05 WS-RESTART-FOUND  PIC X VALUE 'N'.
+               88 RESTART-FOUND            VALUE 'Y'.
+            05 WS-SKIP-DONE      PIC X VALUE 'N'.
+               88 SKIP-DONE                VALUE 'Y'.
+      * PRINT-FARK'i (gun cinsinden yas) yil bandina cevirip sayan
+      * sayaclarimiz. 18 yil = 6570 gun, 65 yil = 23725 gun kabul
+      * edilir (365 gun/yil).
+        01  AGE-BAND-COUNTERS.
+            05 WS-AGE-UNDER18    PIC 9(07) COMP-3 VALUE ZERO.
+            05 WS-AGE-18-65      PIC 9(07) COMP-3 VALUE ZERO.
+            05 WS-AGE-OVER65     PIC 9(07) COMP-3 VALUE ZERO.
+            05 WS-AGE-18-DAYS    PIC 9(08) COMP-3 VALUE 6570.
+            05 WS-AGE-65-DAYS    PIC 9(08) COMP-3 VALUE 23725.
         PROCEDURE DIVISION.
       *
       * Bu kisimda INPUT ve OUTPUT dosyalarimizi acariz. Cunku 
@@ -105,21 +262,82 @@
       * ilk olarak okumamizi burada yapiyoruz. Bir hata soz konusu ise
       * H200-PROCESS'imizi hic calistirmamis oluyoruz.
         H100-OPEN-FILES.
+            PERFORM READ-LAST-CHECKPOINT.
+      * Onceki calismadan kalan bir checkpoint bulunduysa, o noktaya
+      * kadar zaten yazilmis olan PRINT-REC sayisini WS-WRITTEN-COUNT'a
+      * aktariyoruz. Boylece H200-PROCESS restart noktasina kadar olan
+      * kayitlari atlarken bile, STATS-FILE'a yazilacak
+      * okunan/yazilan/reddedilen sayaclari arasindaki
+      * READ = WRITTEN + REJECTED esitligi bu calisma icin de gecerli
+      * kalir. Ayni sekilde, onceki calismada checkpoint'e kadar
+      * reddedilmis kayit sayisi da WS-REJECTED-COUNT'a aktarilir.
+            IF RESTART-FOUND
+               MOVE WS-RESTART-COUNT        TO WS-WRITTEN-COUNT
+               MOVE WS-RESTART-REJECT-COUNT TO WS-REJECTED-COUNT.
+            PERFORM READ-SORT-OPTION.
             OPEN INPUT  ACCT-REC.
             OPEN OUTPUT PRINT-LINE.
+            OPEN OUTPUT REJECT-FILE.
+            OPEN OUTPUT CHECKPOINT-FILE.
             PERFORM STATUS-CONTROL.
             READ ACCT-REC.
+            IF NOT ACCT-EOF
+               ADD 1 TO WS-READ-COUNT.
         H100-END. EXIT.
+      *
+      * Bir onceki calismadan kalan checkpoint dosyasini varsa okuyup
+      * en son kaydini WS-RESTART-SEQ/WS-RESTART-COUNT'a alir. Dosya
+      * hic yoksa (ilk calisma) bu normal kabul edilir, is durdurulmaz.
+      * Okuma bittikten sonra dosya kapatilir; asil CHECKPOINT-FILE bu
+      * calismanin kendi checkpoint'lerini yazmak icin H100-OPEN-FILES
+      * icinde OUTPUT olarak yeniden acilir.
+        READ-LAST-CHECKPOINT.
+            OPEN INPUT CHECKPOINT-FILE
+            IF CKPT-SUCCESS
+               PERFORM UNTIL CKPT-ST = 10
+                   READ CHECKPOINT-FILE
+                       AT END MOVE 10 TO CKPT-ST
+                       NOT AT END
+                           MOVE CKPT-LAST-SEQ    TO WS-RESTART-SEQ
+                           MOVE CKPT-WRITE-COUNT TO WS-RESTART-COUNT
+                           MOVE CKPT-REJECT-COUNT
+                                            TO WS-RESTART-REJECT-COUNT
+                           MOVE 'Y'              TO WS-RESTART-FOUND
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE.
+        READ-LAST-CHECKPOINT-END. EXIT.
+      *
+      * SORT-CTL-FILE'i varsa okuyup WS-SORT-OPTION'i ayarlar. Dosya
+      * hic yoksa (bu calisma icin bir siralama tercihi verilmemis
+      * demektir) WS-SORT-OPTION 'N' varsayilaniyla degismeden kalir.
+        READ-SORT-OPTION.
+            OPEN INPUT SORT-CTL-FILE
+            IF SRTCTL-SUCCESS
+               READ SORT-CTL-FILE
+                   AT END CONTINUE
+                   NOT AT END
+                       MOVE SORT-CTL-OPTION TO WS-SORT-OPTION
+               END-READ
+               CLOSE SORT-CTL-FILE.
+        READ-SORT-OPTION-END. EXIT.
       *
         STATUS-CONTROL.
-           IF NOT (PRT-SUCCESS AND ACCT-SUCCESS)
+           IF NOT (PRT-SUCCESS AND ACCT-SUCCESS AND REJ-SUCCESS
+                                                 AND CKPT-SUCCESS)
              DISPLAY 'FILE OR FILES NOT OPENED, '
              DISPLAY 'PRT-ST: ' PRT-ST
              DISPLAY 'ACCT-ST ' ACCT-ST
+             DISPLAY 'REJ-ST ' REJ-ST
+             DISPLAY 'CKPT-ST ' CKPT-ST
              IF PRT-SUCCESS THEN
                CLOSE PRINT-LINE
              IF ACCT-SUCCESS THEN
                CLOSE ACCT-REC
+             IF REJ-SUCCESS THEN
+               CLOSE REJECT-FILE
+             IF CKPT-SUCCESS THEN
+               CLOSE CHECKPOINT-FILE
              STOP RUN.
         STATUS-CONTROL-END. EXIT.
       *
@@ -141,37 +359,197 @@
       * "WRITE PRINT-REC" komutu ile PRINT-REC'e doldurdugumuz degerleri
       * JCL'de belirttigimiz "...QSAM.CC" dosyamiza yazdirmis oluyoruz.
         H200-PROCESS.
-               COMPUTE WS-INT-D =
-                             FUNCTION INTEGER-OF-DATE(ACCT-DTAR)
-               COMPUTE WS-INT-T =
-                             FUNCTION INTEGER-OF-DATE(ACCT-TODAY)
-            INITIALIZE PRINT-REC
-            MOVE ACCT-SEQ       TO PRINT-SEQ
-            MOVE ACCT-AD        TO PRINT-AD
-            MOVE ACCT-SOYAD     TO PRINT-SOYAD
-            MOVE ACCT-DTAR      TO PRINT-DTAR
-            MOVE ACCT-TODAY     TO PRINT-TODAY
-            COMPUTE PRINT-FARK = WS-INT-T - WS-INT-D
-            MOVE SPACE TO WS-SPACE-1.
-            MOVE SPACE TO WS-SPACE-2.
-            MOVE SPACE TO WS-SPACE-3.
-            MOVE SPACE TO WS-SPACE-4.
-            MOVE SPACE TO WS-SPACE-5.
-            WRITE PRINT-REC.
+            IF RESTART-FOUND AND NOT SKIP-DONE
+                   AND ACCT-SEQ NOT > WS-RESTART-SEQ
+               CONTINUE
+            ELSE
+               IF RESTART-FOUND AND NOT SKIP-DONE
+                  MOVE 'Y' TO WS-SKIP-DONE
+               END-IF
+               PERFORM VALIDATE-BIRTH-DATE
+               IF VALID-DATE
+                  COMPUTE WS-INT-D =
+                                FUNCTION INTEGER-OF-DATE(ACCT-DTAR)
+                  COMPUTE WS-INT-T =
+                                FUNCTION INTEGER-OF-DATE(ACCT-TODAY)
+                  INITIALIZE PRINT-REC
+                  MOVE ACCT-SEQ       TO PRINT-SEQ
+                  MOVE ACCT-AD        TO PRINT-AD
+                  MOVE ACCT-SOYAD     TO PRINT-SOYAD
+                  MOVE ACCT-DTAR      TO PRINT-DTAR
+                  MOVE ACCT-TODAY     TO PRINT-TODAY
+                  COMPUTE PRINT-FARK = WS-INT-T - WS-INT-D
+                  PERFORM BUCKET-AGE-BAND
+                  MOVE SPACE TO WS-SPACE-1
+                  MOVE SPACE TO WS-SPACE-2
+                  MOVE SPACE TO WS-SPACE-3
+                  MOVE SPACE TO WS-SPACE-4
+                  MOVE SPACE TO WS-SPACE-5
+                  ADD 1 TO WS-WRITTEN-COUNT
+                  IF SORT-BY-AGE
+                     MOVE PRINT-SEQ   TO SRT-SEQ
+                     MOVE PRINT-AD    TO SRT-AD
+                     MOVE PRINT-SOYAD TO SRT-SOYAD
+                     MOVE PRINT-DTAR  TO SRT-DTAR
+                     MOVE PRINT-TODAY TO SRT-TODAY
+                     MOVE PRINT-FARK  TO SRT-FARK
+                     RELEASE SRT-REC
+                  ELSE
+                     WRITE PRINT-REC
+                  END-IF
+                  PERFORM WRITE-CHECKPOINT-IF-DUE
+               END-IF
+            END-IF
             READ ACCT-REC.
+            IF NOT ACCT-EOF
+               ADD 1 TO WS-READ-COUNT.
         H200-END. EXIT.
       *
+      * SORT-BY-AGE oldugunda SORT'un INPUT PROCEDURE'i olarak
+      * calistirilir; ACCTREC'in tamami H200-PROCESS ile RELEASE
+      * edilerek SORT-FILE'a aktarilir.
+        H200-BUILD-SORT-FILE.
+            PERFORM H200-PROCESS UNTIL ACCT-EOF.
+        H200-BUILD-SORT-FILE-END. EXIT.
+      *
+      * SORT-BY-AGE oldugunda SORT'un OUTPUT PROCEDURE'idir. PRINT-FARK
+      * 'e gore azalan sirada donen her SRT-REC'i PRINT-REC'e tasiyip
+      * PRINT-LINE'a yazar.
+        H260-WRITE-SORTED-DETAIL.
+            PERFORM H261-RETURN-SORT-RECORD
+            PERFORM H262-WRITE-ONE-SORTED-RECORD UNTIL SORT-EOF.
+        H260-END. EXIT.
+      *
+        H261-RETURN-SORT-RECORD.
+            RETURN SORT-FILE
+                AT END MOVE 'Y' TO WS-SORT-EOF
+            END-RETURN.
+        H261-END. EXIT.
+      *
+        H262-WRITE-ONE-SORTED-RECORD.
+            INITIALIZE PRINT-REC
+            MOVE SRT-SEQ    TO PRINT-SEQ
+            MOVE SRT-AD     TO PRINT-AD
+            MOVE SRT-SOYAD  TO PRINT-SOYAD
+            MOVE SRT-DTAR   TO PRINT-DTAR
+            MOVE SRT-TODAY  TO PRINT-TODAY
+            MOVE SRT-FARK   TO PRINT-FARK
+            MOVE SPACE TO WS-SPACE-1
+            MOVE SPACE TO WS-SPACE-2
+            MOVE SPACE TO WS-SPACE-3
+            MOVE SPACE TO WS-SPACE-4
+            MOVE SPACE TO WS-SPACE-5
+            WRITE PRINT-REC
+            PERFORM H261-RETURN-SORT-RECORD.
+        H262-END. EXIT.
+      *
+      * WS-CKPT-INTERVAL'de bir yazilan PRINT-REC'ten sonra CHECKPOINT
+      * -FILE'a en son islenen ACCT-SEQ ile o ana kadarki yazim ve
+      * red sayisini yazar. Bir sonraki calisma bu noktadan devam
+      * eder; red sayisi da tasinmazsa restart sonrasi
+      * READ = WRITTEN + REJECTED esitligi bozulur.
+        WRITE-CHECKPOINT-IF-DUE.
+            ADD 1 TO WS-WRITE-COUNT
+            IF FUNCTION MOD(WS-WRITE-COUNT, WS-CKPT-INTERVAL) = 0
+               MOVE ACCT-SEQ       TO CKPT-LAST-SEQ
+               MOVE WS-WRITE-COUNT TO CKPT-WRITE-COUNT
+               MOVE SPACE          TO WS-CKPT-SPACE-1
+               MOVE WS-REJECTED-COUNT TO CKPT-REJECT-COUNT
+               MOVE SPACE          TO WS-CKPT-SPACE-2
+               WRITE CHECKPOINT-REC.
+        WRITE-CHECKPOINT-IF-DUE-END. EXIT.
+      *
+      * ACCT-DTAR'in gecerli bir Gregoryen tarih olup olmadigini ve
+      * ACCT-TODAY'e gore gelecekte kalip kalmadigini kontrol eder.
+      * Gecersiz bulunursa kaydi sebebiyle birlikte REJFILE'a yazar ve
+      * WS-VALID-DATE'i 'N' yapar ki H200-PROCESS bu kaydi islemesin.
+        VALIDATE-BIRTH-DATE.
+            MOVE 'Y' TO WS-VALID-DATE
+            COMPUTE WS-DATE-CHECK =
+                          FUNCTION TEST-DATE-YYYYMMDD(ACCT-DTAR)
+            IF WS-DATE-CHECK NOT = 0
+               MOVE 'N' TO WS-VALID-DATE
+               MOVE 'INVALID BIRTH DATE' TO REJECT-REASON
+               PERFORM WRITE-REJECT
+            ELSE
+               IF ACCT-DTAR > ACCT-TODAY
+                  MOVE 'N' TO WS-VALID-DATE
+                  MOVE 'BIRTH DATE IN FUTURE' TO REJECT-REASON
+                  PERFORM WRITE-REJECT.
+        VALIDATE-BIRTH-DATE-END. EXIT.
+      *
+        WRITE-REJECT.
+            ADD 1 TO WS-REJECTED-COUNT.
+            MOVE ACCT-SEQ  TO REJECT-SEQ.
+            MOVE ACCT-DTAR TO REJECT-DTAR.
+            WRITE REJECT-REC.
+        WRITE-REJECT-END. EXIT.
+      *
+      * PRINT-FARK degerine gore ilgili yas bandi sayacini bir arttirir.
+        BUCKET-AGE-BAND.
+            IF PRINT-FARK < WS-AGE-18-DAYS
+                ADD 1 TO WS-AGE-UNDER18
+            ELSE
+                IF PRINT-FARK < WS-AGE-65-DAYS
+                    ADD 1 TO WS-AGE-18-65
+                ELSE
+                    ADD 1 TO WS-AGE-OVER65.
+        BUCKET-AGE-BAND-END. EXIT.
+      *
       * Bu adimda daha once acmis oldugumuz iki dosyamizi da 
       * islemlerimiz bittigi icin kapatiyoruz.
         H300-CLOSE-FILES.
             CLOSE ACCT-REC
-                  PRINT-LINE.
+                  PRINT-LINE
+                  REJECT-FILE
+                  CHECKPOINT-FILE.
         H300-END. EXIT.
+      *
+      * Toplanan yas bandi sayaclarini PRINT-LINE'a son satir olarak
+      * yazdiran paragraf. H999-PROGRAM-EXIT dosyalar kapanmadan hemen
+      * once bunu calistirir, boylece demografik dagilim rapor
+      * uzerinde ayrica gorulebilir.
+        WRITE-AGE-SUMMARY.
+      * AGE-SUMMARY-REC, PRINT-LINE'in ayni FD'sini PRINT-REC ile
+      * paylasir; buraya gelene kadar o fiziksel alanda son detay
+      * satirinin baytlari kalmis olur. Etiket/FILLER alanlarindaki
+      * VALUE ifadeleri sadece program yuklenirken bir kez gecerli
+      * oldugundan, yazdirmadan once hepsini yeniden MOVE etmemiz
+      * gerekir.
+            MOVE 'AGE BAND SUMMARY:' TO AGE-SUM-LABEL.
+            MOVE 'UNDER 18 = '       TO AGE-SUM-UNDER18-LBL.
+            MOVE WS-AGE-UNDER18 TO AGE-SUM-UNDER18.
+            MOVE ' 18-65 = '         TO AGE-SUM-1865-LBL.
+            MOVE WS-AGE-18-65   TO AGE-SUM-1865.
+            MOVE ' OVER 65 = '       TO AGE-SUM-OVER65-LBL.
+            MOVE WS-AGE-OVER65  TO AGE-SUM-OVER65.
+            MOVE SPACE TO AGE-SUM-FILLER.
+            WRITE PRINT-REC.
+        WRITE-AGE-SUMMARY-END. EXIT.
       *
         H999-PROGRAM-EXIT.
+            PERFORM WRITE-AGE-SUMMARY.
+            PERFORM WRITE-RUN-STATISTICS.
             PERFORM H300-CLOSE-FILES.
         H999-END. EXIT.
       *
+      * Bu calismanin okunan/yazilan/reddedilen kayit sayaclarini
+      * CBL0001 ve PBEG105 ile paylasilan STATS-FILE'a tek satir
+      * olarak ekler. STATS-FILE ilk calismada henuz yoksa OPEN EXTEND
+      * basarisiz olur, bu durumda dosya OPEN OUTPUT ile olusturulur.
+        WRITE-RUN-STATISTICS.
+            OPEN EXTEND STATS-FILE.
+            IF NOT STA-SUCCESS
+                OPEN OUTPUT STATS-FILE.
+            IF STA-SUCCESS
+                MOVE 'PBEG0005'        TO STATS-PROGRAM
+                MOVE WS-READ-COUNT     TO STATS-READ-COUNT
+                MOVE WS-WRITTEN-COUNT  TO STATS-WRITTEN-COUNT
+                MOVE WS-REJECTED-COUNT TO STATS-REJECTED-COUNT
+                WRITE STATS-REC
+                CLOSE STATS-FILE.
+        WRITE-RUN-STATISTICS-END. EXIT.
+      *
       * Bu kisimda MAIN fonksiyonumuzu olusturuyoruz. Bu main fonksiyonu
       * PERFORM ile belirtilen diger fonksiyonlari sirasiyla calistirir.
       * Fakat 2. PERFORM satirinda kullanilan UNTIL'den dolayi 
@@ -190,6 +568,12 @@
       * Artik 3. PERFORM baslayabilir.
         0000-MAIN.
             PERFORM H100-OPEN-FILES.
-            PERFORM H200-PROCESS UNTIL ACCT-EOF.
+            IF SORT-BY-AGE
+               SORT SORT-FILE
+                   ON DESCENDING KEY SRT-FARK
+                   INPUT PROCEDURE IS H200-BUILD-SORT-FILE
+                   OUTPUT PROCEDURE IS H260-WRITE-SORTED-DETAIL
+            ELSE
+               PERFORM H200-PROCESS UNTIL ACCT-EOF.
             PERFORM H999-PROGRAM-EXIT.
             STOP RUN.
\ No newline at end of file
