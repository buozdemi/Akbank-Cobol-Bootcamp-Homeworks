@@ -0,0 +1,233 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID.    PBEG107.
+        AUTHOR.        BURAK OZDEMIR.
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+      * ACCT-REC, CBL0001'in kullandigi ayni ACCTREC hesap ana dosyasi.
+      * Burada sadece okuma yapariz, CBL0001'in kendi calismasini
+      * etkilemeyiz.
+            SELECT ACCT-REC   ASSIGN TO ACCTREC
+                              STATUS  ACCT-ST.
+      * IDX-FILE, PBEG105/PBEG106'nin kullandigi ayni VSAM butce ana
+      * dosyasi. KEY IS IDX-KEY ile ACCT-NO'dan turettigimiz ID'ye
+      * gore random erisim yapariz.
+            SELECT IDX-FILE   ASSIGN TO IDXFILE
+                              ORGANIZATION INDEXED
+                              ACCESS RANDOM
+                              RECORD KEY IDX-KEY
+                              STATUS  IDX-ST.
+      * Iki ana dosya arasindaki karsilastirmanin sonucunu tasiyan
+      * fark (variance) raporu.
+            SELECT VAR-FILE   ASSIGN TO VARFILE
+                              STATUS  VAR-ST.
+        DATA DIVISION.
+        FILE SECTION.
+      * ACCT-FIELDS, CBL0001'deki ile birebir ayni alan yerlesimine
+      * sahiptir; ayni ACCTREC dosyasini kullandigimiz icin layout'un
+      * birebir uymasi gerekir.
+        FD  ACCT-REC RECORDING MODE F.
+        01  ACCT-FIELDS.
+            05  ACCT-NO            PIC X(8).
+      * ACCT-NO'nun IDX-FILE'daki butce kaydini bulmak icin kullandigimiz
+      * sayisal ID'ye erisebilmemiz icin ayni alani REDEFINES ile
+      * sayisal olarak da goruntuluyoruz. Butce hesaplarindaki IDX-ID 5
+      * haneli oldugundan ACCT-NO'nun sagdaki 5 hanesini ID olarak
+      * kullaniriz.
+            05  ACCT-NO-NUM        REDEFINES ACCT-NO PIC 9(08).
+            05  ACCT-LIMIT         PIC S9(7)V99 COMP-3.
+            05  ACCT-BALANCE       PIC S9(7)V99 COMP-3.
+            05  LAST-NAME          PIC X(20).
+            05  FIRST-NAME         PIC X(15).
+            05  CLIENT-ADDR.
+                10  STREET-ADDR    PIC X(25).
+                10  CITY-COUNTY    PIC X(20).
+                10  USA-STATE      PIC X(15).
+            05  RESERVED           PIC X(7).
+            05  COMMENTS           PIC X(50).
+      *
+      * IDX-REC, PBEG105/PBEG106'daki ile ayni alan yerlesimine
+      * sahiptir.
+        FD  IDX-FILE.
+        01  IDX-REC.
+            03  IDX-KEY.
+                05 IDX-ID            PIC S9(05) COMP-3.
+                05 IDX-DVZ            PIC S9(03) COMP.
+            03  IDX-ALLNAME          PIC X(30).
+            03  IDX-DATE             PIC 9(07) COMP-3.
+            03  IDX-BUDGET           PIC S9(13)V99 COMP-3.
+      *
+      * ACCT-BALANCE ile IDX-BUDGET arasindaki farki, hesap bulunamadi
+      * ise sebep bilgisiyle birlikte tasiyan fark raporu.
+        FD  VAR-FILE RECORDING MODE F.
+        01  VAR-REC.
+            05  VAR-ACCT-NO        PIC X(08).
+            05  WS-VAR-SPACE-1     PIC X(01) VALUE SPACE.
+            05  VAR-LAST-NAME      PIC X(20).
+            05  WS-VAR-SPACE-2     PIC X(01) VALUE SPACE.
+            05  VAR-FIRST-NAME     PIC X(15).
+            05  WS-VAR-SPACE-3     PIC X(01) VALUE SPACE.
+            05  VAR-BALANCE        PIC $,$$$,$$9.99.
+            05  WS-VAR-SPACE-4     PIC X(01) VALUE SPACE.
+            05  VAR-BUDGET         PIC $,$$$,$$9.99.
+            05  WS-VAR-SPACE-5     PIC X(01) VALUE SPACE.
+            05  VAR-VARIANCE       PIC +,$$$,$$9.99.
+            05  WS-VAR-SPACE-6     PIC X(01) VALUE SPACE.
+            05  VAR-STATUS-TXT     PIC X(15).
+      *
+        WORKING-STORAGE SECTION.
+        01  WS-WORK-AREA.
+            05 ACCT-ST           PIC 9(02).
+               88 ACCT-EOF                  VALUE 10.
+               88 ACCT-SUCCESS              VALUE 00 97.
+            05 IDX-ST            PIC 9(02).
+               88 IDX-SUCCESS               VALUE 00 97.
+               88 IDX-NOTFND                VALUE 23.
+            05 VAR-ST            PIC 9(02).
+               88 VAR-SUCCESS               VALUE 00 97.
+      * IDX-KEY'i ACCT-NO'nun sagdaki 5 hanesinden olusturmak icin
+      * kullanilan COMP alanlari. ACCT-REC herhangi bir para birimi
+      * kodu tasimadigindan, hesabin butce kaydini IDX-FILE'da
+      * bulabilmek icin PBEG105'in kur tablosundaki (001-004) her
+      * para birimi kodunu sirayla deneriz; SEARCH-IDX-BY-CURRENCY
+      * ilk eslesen kaydi kullanir.
+            05 WS-ACCT-KEY-COMP.
+               10 WS-ACCT-ID-COMP  PIC S9(05) COMP-3.
+               10 WS-ACCT-DVZ-COMP PIC S9(03) COMP.
+            05 WS-VARIANCE-AMT    PIC S9(13)V99 COMP-3.
+      * PBEG105'teki kur tablosunda tanimli para birimi kodlari.
+            05 WS-DVZ-TABLE.
+               10 WS-DVZ-ENTRY OCCURS 4 TIMES
+                                INDEXED BY WS-DVZ-IDX
+                                PIC S9(03) COMP.
+            05 WS-DVZ-FOUND       PIC X VALUE 'N'.
+               88 DVZ-FOUND                 VALUE 'Y'.
+        PROCEDURE DIVISION.
+      *
+      * ACCT-REC'i INPUT, IDX-FILE'i INPUT (random erisimli) ve
+      * VAR-FILE'i OUTPUT olarak acariz. Ardindan ilk ACCT-REC kaydini
+      * okuyarak ana donguye hazirlaniriz.
+        H100-OPEN-FILES.
+            OPEN INPUT  ACCT-REC.
+            OPEN INPUT  IDX-FILE.
+            OPEN OUTPUT VAR-FILE.
+            PERFORM STATUS-CONTROL.
+            PERFORM INITIALIZE-DVZ-TABLE.
+            PERFORM READ-RECORD.
+        H100-END. EXIT.
+      *
+      * PBEG105'teki WS-RATE-TABLE'da tanimli ayni dort para birimi
+      * kodunu sirayla arayabilmemiz icin doldurulan tablo.
+        INITIALIZE-DVZ-TABLE.
+            MOVE 1 TO WS-DVZ-ENTRY(1).
+            MOVE 2 TO WS-DVZ-ENTRY(2).
+            MOVE 3 TO WS-DVZ-ENTRY(3).
+            MOVE 4 TO WS-DVZ-ENTRY(4).
+        INITIALIZE-DVZ-TABLE-END. EXIT.
+      *
+        STATUS-CONTROL.
+            IF NOT (ACCT-SUCCESS AND IDX-SUCCESS AND VAR-SUCCESS) THEN
+               DISPLAY 'FILE OR FILES NOT OPENED. STATUS VALUES => '
+               DISPLAY ' ACCT: ' ACCT-ST ' IDX: ' IDX-ST
+                       ' VAR: ' VAR-ST
+               IF ACCT-SUCCESS THEN CLOSE ACCT-REC
+               IF IDX-SUCCESS THEN CLOSE IDX-FILE
+               IF VAR-SUCCESS THEN CLOSE VAR-FILE
+               STOP RUN.
+        STATUS-CONTROL-END. EXIT.
+      *
+      * ACCT-NO'nun sagdaki 5 hanesini IDX-ID olarak kullanip
+      * IDX-FILE'da bu ID icin tanimli her para birimini sirayla
+      * ariyoruz (SEARCH-IDX-BY-CURRENCY). Bulunamazsa WRITE-NOT-FOUND,
+      * bulunursa WRITE-VARIANCE calisir. ACCT-NO'nun her zaman rakam
+      * icerdigi garanti degildir; ACCT-NO-NUM(4:5) referans
+      * degistirmesi rakam olmayan bir ACCT-NO uzerinde beklenmeyen
+      * sonuc verebileceginden, once NUMERIC testiyle korunuyoruz ve
+      * rakam olmayan hesaplari da eslesen butce kaydi yokmus gibi
+      * WRITE-NOT-FOUND'a yonlendiriyoruz.
+        H200-PROCESS.
+            IF ACCT-NO-NUM NUMERIC
+               MOVE ACCT-NO-NUM(4:5) TO WS-ACCT-ID-COMP
+               PERFORM SEARCH-IDX-BY-CURRENCY
+               IF DVZ-FOUND
+                 PERFORM WRITE-VARIANCE
+               ELSE
+                 PERFORM WRITE-NOT-FOUND
+               END-IF
+            ELSE
+               PERFORM WRITE-NOT-FOUND
+            END-IF.
+        H200-END. EXIT.
+      *
+      * WS-ACCT-ID-COMP'un IDX-FILE'da tanimli oldugu para birimini
+      * bulmak icin WS-DVZ-TABLE'daki kodlari sirayla dener; ilk
+      * eslesen kayitta durur ve o kayit IDX-REC'te kalir.
+        SEARCH-IDX-BY-CURRENCY.
+            MOVE 'N' TO WS-DVZ-FOUND
+            SET WS-DVZ-IDX TO 1
+            PERFORM TRY-ONE-CURRENCY
+                UNTIL WS-DVZ-IDX > 4 OR DVZ-FOUND.
+        SEARCH-IDX-BY-CURRENCY-END. EXIT.
+      *
+        TRY-ONE-CURRENCY.
+            MOVE WS-DVZ-ENTRY(WS-DVZ-IDX) TO WS-ACCT-DVZ-COMP
+            MOVE WS-ACCT-KEY-COMP         TO IDX-KEY
+            READ IDX-FILE KEY IS IDX-KEY
+              IF NOT IDX-NOTFND
+                MOVE 'Y' TO WS-DVZ-FOUND
+              ELSE
+                SET WS-DVZ-IDX UP BY 1.
+        TRY-ONE-CURRENCY-END. EXIT.
+      *
+      * Hesabin butce karsiligi bulundugunda ACCT-BALANCE ile
+      * IDX-BUDGET arasindaki farki hesaplar; bakiye ve butce zaten
+      * birbirini tutuyorsa (fark sifir) VAR-FILE'a satir yazmaz,
+      * cunku bu rapor sadece tutmayan hesaplari listelemek icindir.
+        WRITE-VARIANCE.
+            COMPUTE WS-VARIANCE-AMT = ACCT-BALANCE - IDX-BUDGET.
+            IF WS-VARIANCE-AMT NOT = 0
+              MOVE ACCT-NO      TO VAR-ACCT-NO
+              MOVE LAST-NAME    TO VAR-LAST-NAME
+              MOVE FIRST-NAME   TO VAR-FIRST-NAME
+              MOVE ACCT-BALANCE TO VAR-BALANCE
+              MOVE IDX-BUDGET   TO VAR-BUDGET
+              MOVE WS-VARIANCE-AMT TO VAR-VARIANCE
+              MOVE 'VARIANCE'   TO VAR-STATUS-TXT
+              WRITE VAR-REC.
+        WRITE-VARIANCE-END. EXIT.
+      *
+      * IDX-FILE'da karsilik gelen bir butce kaydi bulunamayan hesabi,
+      * bakiye bilgisiyle birlikte ama butce/fark alanlari bos olarak
+      * VAR-FILE'a yazar.
+        WRITE-NOT-FOUND.
+            MOVE ACCT-NO      TO VAR-ACCT-NO.
+            MOVE LAST-NAME    TO VAR-LAST-NAME.
+            MOVE FIRST-NAME   TO VAR-FIRST-NAME.
+            MOVE ACCT-BALANCE TO VAR-BALANCE.
+            MOVE ZERO         TO VAR-BUDGET.
+            MOVE ZERO         TO VAR-VARIANCE.
+            MOVE 'NOT FOUND'  TO VAR-STATUS-TXT.
+            WRITE VAR-REC.
+        WRITE-NOT-FOUND-END. EXIT.
+      *
+        H300-CLOSE-FILES.
+            CLOSE ACCT-REC
+                  IDX-FILE
+                  VAR-FILE.
+        H300-END. EXIT.
+      *
+        H999-PROGRAM-EXIT.
+            PERFORM H300-CLOSE-FILES.
+        H999-END. EXIT.
+      *
+        READ-RECORD.
+            READ ACCT-REC.
+      *
+        0000-MAIN.
+            PERFORM H100-OPEN-FILES.
+            PERFORM UNTIL ACCT-EOF
+                PERFORM H200-PROCESS
+                PERFORM READ-RECORD
+            END-PERFORM.
+            PERFORM H999-PROGRAM-EXIT.
+            STOP RUN.
