@@ -22,6 +22,26 @@
                               STATUS  OUT-ST.
             SELECT INP-FILE   ASSIGN TO INPFILE
                               STATUS  INP-ST.
+      * INP-FILE'daki bir key IDX-FILE'da bulunamadiginda (IDX-NOTFND)
+      * H175-WHILE-PROCESS artik bu kaydi sadece SYSOUT'a DISPLAY
+      * etmekle kalmayip, takip edilebilmesi icin bu formatli
+      * reddedilenler dosyasina da yazar.
+            SELECT REJECT-FILE ASSIGN TO REJFILE
+                              STATUS  REJ-ST.
+      * Raporun kapsayacagi mali donemi (from/to) belirten tek satirlik
+      * parametre dosyasi. H100-OPEN-FILES bu satiri okuyup
+      * WS-PERIOD-FROM/WS-PERIOD-TO alanlarina yerlestirir.
+            SELECT CTL-FILE   ASSIGN TO CTLFILE
+                              STATUS  CTL-ST.
+      * WS-GREG, mali donem araligi disinda kalan kayitlarin
+      * yonlendirildigi dosya.
+            SELECT OOP-FILE   ASSIGN TO OOPFILE
+                              STATUS  OOP-ST.
+      * Her calismanin sonunda okunan/yazilan/reddedilen kayit
+      * sayilarini tek satirlik bir kayit halinde biriktiren, CBL0001
+      * ve PBEG0005 ile de paylasilan ortak istatistik dosyasi.
+            SELECT STATS-FILE ASSIGN TO STATSFIL
+                              STATUS  STA-ST.
         DATA DIVISION.
         FILE SECTION.
       * Bu bolumde IDX-KEY'imizi JCL'de belirttigimiz PD ve BI 
@@ -57,8 +77,58 @@
             03  OUT-DATE               PIC 9(08).
             03  WS-SPACE-4             PIC X(01) VALUE SPACE.
             03  OUT-BUDGET             PIC $,$$$,$$$,$$$,$$$9.99.
+            03  WS-SPACE-5             PIC X(01) VALUE SPACE.
+      * IDX-DVZ para birimindeki OUT-BUDGET, WS-RATE-TABLE'daki kur
+      * ile carpilarak taban para birimine (USD) cevrilir ve buraya
+      * yazilir.
+            03  OUT-BASE-BUDGET        PIC $,$$$,$$$,$$$,$$$9.99.
       *
-      * Bu kisimda INP dosyamizdan aldigimiz ve VSAM dosyamizda 
+      * OUT-FILE'in ayni FD'sine bagli, tum kayitlarin taban para
+      * biriminde toplandigi genel toplam kaydi. H300-CLOSE-FILES
+      * dosyalar kapanmadan hemen once bunu son satir olarak yazar.
+      * OUT-REC bu FD'nin ayni fiziksel alanini paylasan en uzun kayit
+      * gorunumu (93 byte) oldugundan, GnuCOBOL'un bu FD'yi degisken
+      * uzunluklu sanip kayitlarin basina 4 byte'lik bir uzunluk alani
+      * eklememesi icin GRAND-TOTAL-REC de ayni uzunluga tamamlanir.
+        01  GRAND-TOTAL-REC.
+            05  GRAND-TOTAL-LABEL      PIC X(20) VALUE
+                'GRAND TOTAL (USD):'.
+            05  GRAND-TOTAL-AMOUNT     PIC $,$$$,$$$,$$$,$$$9.99.
+            05  FILLER                 PIC X(52) VALUE SPACE.
+      *
+      * OUT-FILE'in ayni FD'sine bagli, IDX-DVZ degistiginde (control
+      * break) veya dosyanin sonunda o para birimi icin OUT-BUDGET
+      * toplamini tasiyan kayit.
+      * SUBTOTAL-REC de ayni sebeple OUT-REC ile ayni uzunluga (93 byte)
+      * tamamlanir.
+        01  SUBTOTAL-REC.
+            05  SUBTOTAL-LABEL         PIC X(20) VALUE
+                'CURRENCY SUBTOTAL:'.
+            05  SUBTOTAL-DVZ           PIC 9(03).
+            05  WS-SUBTOTAL-SPACE      PIC X(01) VALUE SPACE.
+            05  SUBTOTAL-AMOUNT        PIC $,$$$,$$$,$$$,$$$9.99.
+            05  FILLER                 PIC X(48) VALUE SPACE.
+      *
+      * Mali donem parametre kaydi. WS-PERIOD-FROM/TO alanlarina bu
+      * kayittan gecen tek satir okunur.
+        FD  CTL-FILE RECORDING MODE F.
+        01  CTL-REC.
+            05  CTL-PERIOD-FROM      PIC 9(08).
+            05  CTL-PERIOD-TO        PIC 9(08).
+      *
+      * WS-GREG'i mali donem araliginin disinda kalan kayitlarin
+      * atlanmadan gorunur kalabilmesi icin yazildigi dosya.
+        FD  OOP-FILE RECORDING MODE F.
+        01  OOP-REC.
+            05  OOP-ID               PIC 9(05).
+            05  WS-OOP-SPACE-1       PIC X(01) VALUE SPACE.
+            05  OOP-DVZ              PIC 9(03).
+            05  WS-OOP-SPACE-2       PIC X(01) VALUE SPACE.
+            05  OOP-DATE             PIC 9(08).
+            05  WS-OOP-SPACE-3       PIC X(01) VALUE SPACE.
+            05  OOP-BUDGET           PIC $,$$$,$$$,$$$,$$$9.99.
+      *
+      * Bu kisimda INP dosyamizdan aldigimiz ve VSAM dosyamizda
       * bulmaya calisacagimiz ID degeri 8 karakterlik bir ZD oldugu 
       * icin bu degeri sonunda COMP ifadesi olmayan sekliyle tanimladik. 
         FD  INP-FILE RECORDING MODE F.
@@ -66,6 +136,31 @@
             03  INP-KEY.
                 05 INP-ID        PIC 9(05).
                 05 INP-DVZ       PIC 9(03).
+      *
+      * IDX-FILE'da bulunamayan INP-FILE key'lerini sebep koduyla
+      * birlikte tasiyan reddedilenler dosyasi.
+        FD  REJECT-FILE RECORDING MODE F.
+        01  REJECT-REC.
+            03  REJECT-ID          PIC 9(05).
+            03  WS-REJECT-SPACE-1  PIC X(01) VALUE SPACE.
+            03  REJECT-DVZ         PIC 9(03).
+            03  WS-REJECT-SPACE-2  PIC X(01) VALUE SPACE.
+            03  REJECT-REASON-CD   PIC X(04).
+            03  WS-REJECT-SPACE-3  PIC X(01) VALUE SPACE.
+            03  REJECT-REASON-TXT  PIC X(30).
+      *
+      * PROGRAM/READ/WRITTEN/REJECTED alanlarindan olusan, is sonu
+      * calisma istatistigini tasiyan ortak kayit yapisi. CBL0001 ve
+      * PBEG0005'te de birebir ayni alan yerlesimi kullanilir.
+        FD  STATS-FILE RECORDING MODE F.
+        01  STATS-REC.
+            03  STATS-PROGRAM        PIC X(08).
+            03  WS-STATS-SPACE-1     PIC X(01) VALUE SPACE.
+            03  STATS-READ-COUNT     PIC 9(09).
+            03  WS-STATS-SPACE-2     PIC X(01) VALUE SPACE.
+            03  STATS-WRITTEN-COUNT  PIC 9(09).
+            03  WS-STATS-SPACE-3     PIC X(01) VALUE SPACE.
+            03  STATS-REJECTED-COUNT PIC 9(09).
       *
         WORKING-STORAGE SECTION.
         01  WS-WORK-AREA.
@@ -82,6 +177,19 @@
                88 OUT-SUCCESS               VALUE 00 97.
             05 INP-ST            PIC 9(02).
                88 INP-SUCCESS               VALUE 00 97.
+            05 REJ-ST            PIC 9(02).
+               88 REJ-SUCCESS               VALUE 00 97.
+            05 CTL-ST            PIC 9(02).
+               88 CTL-SUCCESS               VALUE 00 97.
+            05 OOP-ST            PIC 9(02).
+               88 OOP-SUCCESS               VALUE 00 97.
+            05 STA-ST            PIC 9(02).
+               88 STA-SUCCESS               VALUE 00 97.
+      * CTL-FILE'dan okunan mali donem araligi. Bir kontrol kaydi
+      * bulunamazsa (ilk satirlik dosya bos veya hic yoksa) tum
+      * tarihleri kapsayan varsayilan bir aralik kullanilir.
+            05 WS-PERIOD-FROM    PIC 9(08) VALUE 00000101.
+            05 WS-PERIOD-TO      PIC 9(08) VALUE 99991231.
             05  WS-INT-JULIAN    PIC 9(07).
             05  WS-GREG          PIC 9(08).
             05  TEMP-DATE        PIC 9(07).
@@ -89,6 +197,33 @@
             05  INP-KEY-COMP.
                07 INP-ID-COMP    PIC S9(05) COMP-3.
                07 INP-DVZ-COMP   PIC S9(03) COMP.
+      *
+      * IDX-DVZ para birim kodunu taban para birimine (USD, kod 001)
+      * cevirmek icin kullanilan kur tablosu. INITIALIZE-RATE-TABLE
+      * bu tabloyu program basinda doldurur, LOOKUP-RATE ise
+      * H200-PROCESS'te IDX-DVZ'ye karsilik gelen kuru bulur.
+        01  WS-RATE-TABLE.
+            05  WS-RATE-ENTRY OCCURS 4 TIMES INDEXED BY WS-RATE-IDX.
+                10  WS-RATE-DVZ    PIC S9(03) COMP.
+                10  WS-RATE-VALUE  PIC 9(05)V9999 COMP-3.
+            05  WS-CONVERT-RATE    PIC 9(05)V9999 COMP-3.
+            05  WS-BASE-BUDGET-AMT PIC S9(13)V99 COMP-3.
+            05  WS-GRAND-TOTAL     PIC S9(15)V99 COMP-3 VALUE ZERO.
+      *
+      * IDX-DVZ kontrol kirilimi icin kullanilan alanlar. Her para
+      * biriminin OUT-BUDGET toplamini WS-DVZ-SUBTOTAL'da biriktirir,
+      * IDX-DVZ degistiginde veya dosya sonunda bu toplami yazdiririz.
+            05  WS-PREV-DVZ        PIC S9(03) COMP VALUE ZERO.
+            05  WS-DVZ-SUBTOTAL    PIC S9(13)V99 COMP-3 VALUE ZERO.
+            05  WS-FIRST-DVZ-REC   PIC X VALUE 'Y'.
+               88 FIRST-DVZ-REC             VALUE 'Y'.
+      *
+      * WRITE-RUN-STATISTICS'in is sonunda STATS-FILE'a yazdigi
+      * okunan/yazilan/reddedilen kayit sayaclari.
+        01  RUN-STATISTICS-COUNTERS.
+            05  WS-READ-COUNT      PIC 9(09) COMP-3 VALUE ZERO.
+            05  WS-WRITTEN-COUNT   PIC 9(09) COMP-3 VALUE ZERO.
+            05  WS-REJECTED-COUNT  PIC 9(09) COMP-3 VALUE ZERO.
         PROCEDURE DIVISION.
       *
       * Bu kisim bitmeden burada READ-RECORD'u calistiriyoruz. Cunku 
@@ -103,20 +238,57 @@
             OPEN INPUT  IDX-FILE.
             OPEN INPUT  INP-FILE.
             OPEN OUTPUT OUT-FILE.
+            OPEN OUTPUT REJECT-FILE.
+            OPEN OUTPUT OOP-FILE.
             PERFORM STATUS-CONTROL.
+            PERFORM READ-PERIOD-CONTROL.
+            PERFORM INITIALIZE-RATE-TABLE.
             PERFORM READ-RECORD.
         H100-END. EXIT.
       *
-      * Dosyalarimizin acilip acilmadigi durumunu kontrol ediyoruz. 
-      * Eger bir tanesi acilmadi ise digerlerinin acilip acilmadigini 
+      * CTL-FILE'i acip tek kontrol satirini WS-PERIOD-FROM/TO alanlarina
+      * okur. CTL-FILE acilamazsa (calisma icin bir mali donem parametresi
+      * verilmemis demektir) WS-WORK-AREA'daki varsayilan aralik
+      * degistirilmeden birakilir ve tum kayitlar donem icinde sayilir.
+        READ-PERIOD-CONTROL.
+            OPEN INPUT CTL-FILE
+            IF CTL-SUCCESS
+               READ CTL-FILE
+                   AT END CONTINUE
+                   NOT AT END
+                       MOVE CTL-PERIOD-FROM TO WS-PERIOD-FROM
+                       MOVE CTL-PERIOD-TO   TO WS-PERIOD-TO
+               END-READ
+               CLOSE CTL-FILE.
+        READ-PERIOD-CONTROL-END. EXIT.
+      *
+      * Kur tablosunu sabit degerlerle doldurur. Kod 001 taban para
+      * birimimiz olan USD'dir, digerleri USD karsiligi kurlardir.
+        INITIALIZE-RATE-TABLE.
+            MOVE 001 TO WS-RATE-DVZ(1).
+            MOVE 1.0000 TO WS-RATE-VALUE(1).
+            MOVE 002 TO WS-RATE-DVZ(2).
+            MOVE 1.0800 TO WS-RATE-VALUE(2).
+            MOVE 003 TO WS-RATE-DVZ(3).
+            MOVE 1.2700 TO WS-RATE-VALUE(3).
+            MOVE 004 TO WS-RATE-DVZ(4).
+            MOVE 0.0310 TO WS-RATE-VALUE(4).
+        INITIALIZE-RATE-TABLE-END. EXIT.
+      *
+      * Dosyalarimizin acilip acilmadigi durumunu kontrol ediyoruz.
+      * Eger bir tanesi acilmadi ise digerlerinin acilip acilmadigini
       * if ile kontrol ediyor ve acilanlari mutlaka kapatiyoruz.
         STATUS-CONTROL.
-            IF NOT (IDX-SUCCESS AND OUT-SUCCESS AND INP-SUCCESS) THEN
+            IF NOT (IDX-SUCCESS AND OUT-SUCCESS AND INP-SUCCESS
+                             AND REJ-SUCCESS AND OOP-SUCCESS) THEN
                DISPLAY 'FILE OR FILES NOT OPENED. STATUS VALUES => '
                DISPLAY ' IDX: ' IDX-ST ' INP: ' INP-ST ' OUT: ' OUT-ST
+               DISPLAY ' REJ: ' REJ-ST ' OOP: ' OOP-ST
                IF IDX-SUCCESS THEN CLOSE IDX-FILE
                IF OUT-SUCCESS THEN CLOSE OUT-FILE
                IF INP-SUCCESS THEN CLOSE INP-FILE
+               IF REJ-SUCCESS THEN CLOSE REJECT-FILE
+               IF OOP-SUCCESS THEN CLOSE OOP-FILE
                STOP RUN.
         STATUS-CONTROL-END. EXIT.
       *
@@ -140,10 +312,22 @@
             READ IDX-FILE KEY IS IDX-KEY
               IF IDX-NOTFND
                 DISPLAY 'THIS VALUE: ' INP-KEY ' NOT AVAILABLE'
+                PERFORM WRITE-REJECT
               ELSE
                 PERFORM H200-PROCESS.
         H175-END. EXIT.
       *
+      * IDX-FILE'da bulunamayan INP-KEY'i, sebep koduyla birlikte
+      * REJFILE'a yazan yardimci paragraf.
+        WRITE-REJECT.
+            ADD 1 TO WS-REJECTED-COUNT.
+            MOVE INP-ID            TO REJECT-ID.
+            MOVE INP-DVZ           TO REJECT-DVZ.
+            MOVE 'E023'            TO REJECT-REASON-CD.
+            MOVE 'KEY NOT FOUND IN IDX-FILE' TO REJECT-REASON-TXT.
+            WRITE REJECT-REC.
+        WRITE-REJECT-END. EXIT.
+      *
       * Burada ilk isimiz verimizdeki TARIH degeri COMP olarak geldigi
       * icin onu oncelikle ZD formatinda bir TEMP degiskenine atiyorum.
       * Bu degiskeni kullanarak, JULIAN olarak gelen 7 karakterli bu 
@@ -156,33 +340,132 @@
             MOVE IDX-DATE     TO TEMP-DATE
             COMPUTE WS-INT-JULIAN = FUNCTION INTEGER-OF-DAY(TEMP-DATE)
             COMPUTE WS-GREG = FUNCTION DATE-OF-INTEGER(WS-INT-JULIAN)
-            INITIALIZE OUT-REC.
-            MOVE IDX-ID        TO OUT-ID
-            MOVE IDX-DVZ       TO OUT-DVZ
-            MOVE IDX-ALLNAME   TO OUT-ALLNAME
-            MOVE WS-GREG       TO OUT-DATE
-            MOVE IDX-BUDGET    TO OUT-BUDGET
-            MOVE SPACE         TO WS-SPACE-1
-            MOVE SPACE         TO WS-SPACE-2
-            MOVE SPACE         TO WS-SPACE-3
-            MOVE SPACE         TO WS-SPACE-4
-            WRITE OUT-REC.
+            IF WS-GREG < WS-PERIOD-FROM OR WS-GREG > WS-PERIOD-TO
+               PERFORM WRITE-OUT-OF-PERIOD
+            ELSE
+               PERFORM CHECK-DVZ-BREAK
+               PERFORM LOOKUP-RATE
+               INITIALIZE OUT-REC
+               MOVE IDX-ID        TO OUT-ID
+               MOVE IDX-DVZ       TO OUT-DVZ
+               MOVE IDX-ALLNAME   TO OUT-ALLNAME
+               MOVE WS-GREG       TO OUT-DATE
+               MOVE IDX-BUDGET    TO OUT-BUDGET
+               COMPUTE WS-BASE-BUDGET-AMT =
+                             IDX-BUDGET * WS-CONVERT-RATE
+               MOVE WS-BASE-BUDGET-AMT TO OUT-BASE-BUDGET
+               ADD WS-BASE-BUDGET-AMT TO WS-GRAND-TOTAL
+               ADD IDX-BUDGET TO WS-DVZ-SUBTOTAL
+               MOVE SPACE         TO WS-SPACE-1
+               MOVE SPACE         TO WS-SPACE-2
+               MOVE SPACE         TO WS-SPACE-3
+               MOVE SPACE         TO WS-SPACE-4
+               MOVE SPACE         TO WS-SPACE-5
+               ADD 1              TO WS-WRITTEN-COUNT
+               WRITE OUT-REC.
         H200-END. EXIT.
+      *
+      * WS-GREG, WS-PERIOD-FROM/TO araliginin disinda kaldiginda IDX-REC
+      * bu dosyaya yazilir; ne OUT-FILE'a ne de para birimi
+      * toplamlarina/genel toplama dahil edilir.
+        WRITE-OUT-OF-PERIOD.
+            ADD 1 TO WS-REJECTED-COUNT.
+            MOVE IDX-ID     TO OOP-ID.
+            MOVE IDX-DVZ    TO OOP-DVZ.
+            MOVE WS-GREG    TO OOP-DATE.
+            MOVE IDX-BUDGET TO OOP-BUDGET.
+            WRITE OOP-REC.
+        WRITE-OUT-OF-PERIOD-END. EXIT.
+      *
+      * IDX-DVZ'ye karsilik gelen kuru WS-RATE-TABLE'da arar. Tabloda
+      * bulunamayan bir para birimi icin kuru 1 (donusturme yapma)
+      * olarak birakiriz.
+        LOOKUP-RATE.
+            MOVE 1 TO WS-CONVERT-RATE
+            SET WS-RATE-IDX TO 1
+            SEARCH WS-RATE-ENTRY VARYING WS-RATE-IDX
+                AT END
+                    MOVE 1 TO WS-CONVERT-RATE
+                WHEN WS-RATE-DVZ(WS-RATE-IDX) = IDX-DVZ
+                    MOVE WS-RATE-VALUE(WS-RATE-IDX) TO WS-CONVERT-RATE
+            END-SEARCH.
+        LOOKUP-RATE-END. EXIT.
+      *
+      * IDX-DVZ, bir onceki islenen kaydin para biriminden farkliysa
+      * (control break) tamamlanan para biriminin subtotal'ini
+      * yazdirir. Ilk kayitta sadece WS-PREV-DVZ baslangic degerini
+      * alir, subtotal yazdirilmaz.
+        CHECK-DVZ-BREAK.
+            IF FIRST-DVZ-REC
+               MOVE 'N'    TO WS-FIRST-DVZ-REC
+               MOVE IDX-DVZ TO WS-PREV-DVZ
+            ELSE
+               IF IDX-DVZ NOT = WS-PREV-DVZ
+                  PERFORM WRITE-DVZ-SUBTOTAL
+                  MOVE IDX-DVZ TO WS-PREV-DVZ.
+        CHECK-DVZ-BREAK-END. EXIT.
+      *
+      * Biriken WS-DVZ-SUBTOTAL'i WS-PREV-DVZ para birimi icin OUT-FILE
+      * 'a yazar ve bir sonraki para birimi icin sifirlar.
+        WRITE-DVZ-SUBTOTAL.
+      * SUBTOTAL-REC, OUT-FILE'in ayni FD'sini OUT-REC ile paylasir;
+      * buraya gelene kadar o fiziksel alanda son detay satirinin
+      * baytlari kalmis olur. INITIALIZE ile once bosaltip sonra
+      * alanlari doldurmak, aradaki bosluk ve son doldurma bytelarinin
+      * onceki detay satirindan kalma rakamlar yerine bosluk
+      * icermesini saglar.
+            INITIALIZE SUBTOTAL-REC.
+            MOVE 'CURRENCY SUBTOTAL:' TO SUBTOTAL-LABEL.
+            MOVE WS-PREV-DVZ    TO SUBTOTAL-DVZ.
+            MOVE WS-DVZ-SUBTOTAL TO SUBTOTAL-AMOUNT.
+            WRITE OUT-REC.
+            MOVE ZERO TO WS-DVZ-SUBTOTAL.
+        WRITE-DVZ-SUBTOTAL-END. EXIT.
       *
         H300-CLOSE-FILES.
+            IF NOT FIRST-DVZ-REC
+               PERFORM WRITE-DVZ-SUBTOTAL.
+      * GRAND-TOTAL-REC de ayni sebeple, yazmadan once INITIALIZE
+      * edilir.
+            INITIALIZE GRAND-TOTAL-REC.
+            MOVE 'GRAND TOTAL (USD):' TO GRAND-TOTAL-LABEL.
+            MOVE WS-GRAND-TOTAL TO GRAND-TOTAL-AMOUNT.
+            WRITE OUT-REC.
             CLOSE IDX-FILE
                   OUT-FILE
-                  INP-FILE.
+                  INP-FILE
+                  REJECT-FILE
+                  OOP-FILE.
         H300-END. EXIT.
       *
         H999-PROGRAM-EXIT.
+            PERFORM WRITE-RUN-STATISTICS.
             PERFORM H300-CLOSE-FILES.
         H999-END. EXIT.
+      *
+      * Bu calismanin okunan/yazilan/reddedilen kayit sayaclarini
+      * CBL0001 ve PBEG0005 ile paylasilan STATS-FILE'a tek satir
+      * olarak ekler. STATS-FILE ilk calismada henuz yoksa OPEN EXTEND
+      * basarisiz olur, bu durumda dosya OPEN OUTPUT ile olusturulur.
+        WRITE-RUN-STATISTICS.
+            OPEN EXTEND STATS-FILE.
+            IF NOT STA-SUCCESS
+               OPEN OUTPUT STATS-FILE.
+            IF STA-SUCCESS
+               MOVE 'PBEG105'         TO STATS-PROGRAM
+               MOVE WS-READ-COUNT     TO STATS-READ-COUNT
+               MOVE WS-WRITTEN-COUNT  TO STATS-WRITTEN-COUNT
+               MOVE WS-REJECTED-COUNT TO STATS-REJECTED-COUNT
+               WRITE STATS-REC
+               CLOSE STATS-FILE.
+        WRITE-RUN-STATISTICS-END. EXIT.
 
         READ-RECORD.
             READ INP-FILE
                 AT END MOVE 'Y' TO LASTREC
             END-READ.
+            IF LASTREC NOT = 'Y'
+               ADD 1 TO WS-READ-COUNT.
       *
         0000-MAIN.
             PERFORM H100-OPEN-FILES.
