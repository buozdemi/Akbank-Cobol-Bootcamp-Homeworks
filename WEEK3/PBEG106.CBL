@@ -0,0 +1,223 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID.    PBEG106.
+        AUTHOR.        BURAK OZDEMIR.
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+      * PBEG105 IDX-FILE'i sadece INPUT olarak acip KEY IS IDX-KEY ile
+      * okuyordu. Burada ayni VSAM dosyasini I-O olarak aciyoruz ki
+      * TRAN-FILE'dan gelen ekle/degistir/sil islemlerini WRITE,
+      * REWRITE ve DELETE ile IDX-REC uzerinde gerceklestirebilelim.
+            SELECT IDX-FILE   ASSIGN TO IDXFILE
+                              ORGANIZATION INDEXED
+                              ACCESS RANDOM
+                              RECORD KEY IDX-KEY
+                              STATUS  IDX-ST.
+            SELECT TRAN-FILE  ASSIGN TO TRANFILE
+                              STATUS  TRAN-ST.
+      * Basarili ve reddedilen her islemin sonucunu tasiyan rapor
+      * dosyasi.
+            SELECT RPT-FILE   ASSIGN TO RPTFILE
+                              STATUS  RPT-ST.
+        DATA DIVISION.
+        FILE SECTION.
+      * IDX-REC PBEG105'teki ile ayni alan yerlesimine sahiptir; ayni
+      * VSAM dosyasini kullandigimiz icin layout'un birebir uymasi
+      * gerekir.
+        FD  IDX-FILE.
+        01  IDX-REC.
+            03  IDX-KEY.
+                05 IDX-ID            PIC S9(05) COMP-3.
+                05 IDX-DVZ           PIC S9(03) COMP.
+            03  IDX-ALLNAME          PIC X(30).
+            03  IDX-DATE             PIC 9(07) COMP-3.
+            03  IDX-BUDGET           PIC S9(13)V99 COMP-3.
+      *
+      * Bakim islemlerini tasiyan giris dosyasi. TRAN-CODE 'A' (ADD),
+      * 'C' (CHANGE) veya 'D' (DELETE) degerlerinden birini alir.
+      * ADD ve CHANGE icin TRAN-ALLNAME/TRAN-DATE/TRAN-BUDGET de
+      * doldurulmus olmalidir; DELETE icin sadece key kullanilir.
+        FD  TRAN-FILE RECORDING MODE F.
+        01  TRAN-REC.
+            05  TRAN-CODE            PIC X(01).
+            05  TRAN-ID              PIC 9(05).
+            05  TRAN-DVZ             PIC 9(03).
+            05  TRAN-ALLNAME         PIC X(30).
+            05  TRAN-DATE            PIC 9(07).
+            05  TRAN-BUDGET          PIC S9(13)V99.
+      *
+      * Her transaction icin BASARILI veya REDDEDILDI sonucunun
+      * sebebiyle birlikte yazildigi rapor.
+        FD  RPT-FILE RECORDING MODE F.
+        01  RPT-REC.
+            05  RPT-CODE             PIC X(01).
+            05  WS-RPT-SPACE-1       PIC X(01) VALUE SPACE.
+            05  RPT-ID               PIC 9(05).
+            05  WS-RPT-SPACE-2       PIC X(01) VALUE SPACE.
+            05  RPT-DVZ              PIC 9(03).
+            05  WS-RPT-SPACE-3       PIC X(01) VALUE SPACE.
+            05  RPT-RESULT           PIC X(10).
+            05  WS-RPT-SPACE-4       PIC X(01) VALUE SPACE.
+            05  RPT-REASON           PIC X(30).
+      *
+        WORKING-STORAGE SECTION.
+        01  WS-WORK-AREA.
+            05 IDX-ST            PIC 9(02).
+               88 IDX-SUCCESS               VALUE 00 97.
+               88 IDX-NOTFND                VALUE 23.
+               88 IDX-DUPLICATE             VALUE 22.
+            05 TRAN-ST           PIC 9(02).
+               88 TRAN-EOF                  VALUE 10.
+               88 TRAN-SUCCESS              VALUE 00 97.
+            05 RPT-ST            PIC 9(02).
+               88 RPT-SUCCESS               VALUE 00 97.
+            05 LASTREC           PIC X VALUE SPACE.
+            05 TRAN-KEY-COMP.
+               10 TRAN-ID-COMP   PIC S9(05) COMP-3.
+               10 TRAN-DVZ-COMP  PIC S9(03) COMP.
+        PROCEDURE DIVISION.
+      *
+      * TRAN-FILE'i, IDX-FILE'i I-O modunda ve sonuc raporunu aciyoruz.
+      * Sonra ilk transaction'i okuyup ana donguye hazirlaniyoruz.
+        H100-OPEN-FILES.
+            OPEN I-O    IDX-FILE.
+            OPEN INPUT  TRAN-FILE.
+            OPEN OUTPUT RPT-FILE.
+            PERFORM STATUS-CONTROL.
+            PERFORM READ-RECORD.
+        H100-END. EXIT.
+      *
+        STATUS-CONTROL.
+            IF NOT (IDX-SUCCESS AND TRAN-SUCCESS AND RPT-SUCCESS) THEN
+               DISPLAY 'FILE OR FILES NOT OPENED. STATUS VALUES => '
+               DISPLAY ' IDX: ' IDX-ST ' TRAN: ' TRAN-ST
+                       ' RPT: ' RPT-ST
+               IF IDX-SUCCESS THEN CLOSE IDX-FILE
+               IF TRAN-SUCCESS THEN CLOSE TRAN-FILE
+               IF RPT-SUCCESS THEN CLOSE RPT-FILE
+               STOP RUN.
+        STATUS-CONTROL-END. EXIT.
+      *
+      * TRAN-CODE'a gore ADD/CHANGE/DELETE paragraflarindan birini
+      * calistirir. Taniyamadigimiz bir kod gelirse reddedilenler
+      * raporuna yazariz.
+        H200-PROCESS.
+            INITIALIZE TRAN-KEY-COMP
+            MOVE TRAN-ID   TO TRAN-ID-COMP
+            MOVE TRAN-DVZ  TO TRAN-DVZ-COMP
+            MOVE TRAN-KEY-COMP TO IDX-KEY
+            EVALUATE TRAN-CODE
+                WHEN 'A'
+                    PERFORM H210-ADD-RECORD
+                WHEN 'C'
+                    PERFORM H220-CHANGE-RECORD
+                WHEN 'D'
+                    PERFORM H230-DELETE-RECORD
+                WHEN OTHER
+                    MOVE 'UNKNOWN TRAN-CODE' TO RPT-REASON
+                    PERFORM WRITE-REPORT-REJECTED
+            END-EVALUATE.
+        H200-END. EXIT.
+      *
+      * IDX-KEY zaten dosyada varsa ekleme reddedilir; yoksa TRAN-FILE
+      * 'dan gelen alanlarla yeni bir IDX-REC yazilir.
+        H210-ADD-RECORD.
+            READ IDX-FILE
+                INVALID KEY CONTINUE
+            END-READ
+            IF IDX-SUCCESS
+               MOVE 'DUPLICATE KEY' TO RPT-REASON
+               PERFORM WRITE-REPORT-REJECTED
+            ELSE
+               MOVE TRAN-ALLNAME TO IDX-ALLNAME
+               MOVE TRAN-DATE    TO IDX-DATE
+               MOVE TRAN-BUDGET  TO IDX-BUDGET
+               WRITE IDX-REC
+                   INVALID KEY
+                       MOVE 'WRITE FAILED' TO RPT-REASON
+                       PERFORM WRITE-REPORT-REJECTED
+                   NOT INVALID KEY
+                       PERFORM WRITE-REPORT-SUCCESS
+               END-WRITE.
+        H210-END. EXIT.
+      *
+      * IDX-KEY dosyada bulunamazsa degistirme reddedilir; bulunursa
+      * IDX-ALLNAME/IDX-DATE/IDX-BUDGET TRAN-FILE'daki degerlerle
+      * REWRITE edilir.
+        H220-CHANGE-RECORD.
+            READ IDX-FILE
+                INVALID KEY
+                    MOVE 'KEY NOT FOUND' TO RPT-REASON
+                    PERFORM WRITE-REPORT-REJECTED
+                NOT INVALID KEY
+                    MOVE TRAN-ALLNAME TO IDX-ALLNAME
+                    MOVE TRAN-DATE    TO IDX-DATE
+                    MOVE TRAN-BUDGET  TO IDX-BUDGET
+                    REWRITE IDX-REC
+                        INVALID KEY
+                            MOVE 'REWRITE FAILED' TO RPT-REASON
+                            PERFORM WRITE-REPORT-REJECTED
+                        NOT INVALID KEY
+                            PERFORM WRITE-REPORT-SUCCESS
+                    END-REWRITE
+            END-READ.
+        H220-END. EXIT.
+      *
+      * IDX-KEY dosyada bulunamazsa silme reddedilir; bulunursa
+      * IDX-REC DELETE edilir.
+        H230-DELETE-RECORD.
+            READ IDX-FILE
+                INVALID KEY
+                    MOVE 'KEY NOT FOUND' TO RPT-REASON
+                    PERFORM WRITE-REPORT-REJECTED
+                NOT INVALID KEY
+                    DELETE IDX-FILE
+                        INVALID KEY
+                            MOVE 'DELETE FAILED' TO RPT-REASON
+                            PERFORM WRITE-REPORT-REJECTED
+                        NOT INVALID KEY
+                            PERFORM WRITE-REPORT-SUCCESS
+                    END-DELETE
+            END-READ.
+        H230-END. EXIT.
+      *
+        WRITE-REPORT-SUCCESS.
+            MOVE TRAN-CODE TO RPT-CODE.
+            MOVE TRAN-ID   TO RPT-ID.
+            MOVE TRAN-DVZ  TO RPT-DVZ.
+            MOVE 'SUCCESS'  TO RPT-RESULT.
+            MOVE SPACE      TO RPT-REASON.
+            WRITE RPT-REC.
+        WRITE-REPORT-SUCCESS-END. EXIT.
+      *
+        WRITE-REPORT-REJECTED.
+            MOVE TRAN-CODE TO RPT-CODE.
+            MOVE TRAN-ID   TO RPT-ID.
+            MOVE TRAN-DVZ  TO RPT-DVZ.
+            MOVE 'REJECTED' TO RPT-RESULT.
+            WRITE RPT-REC.
+        WRITE-REPORT-REJECTED-END. EXIT.
+      *
+        H300-CLOSE-FILES.
+            CLOSE IDX-FILE
+                  TRAN-FILE
+                  RPT-FILE.
+        H300-END. EXIT.
+      *
+        H999-PROGRAM-EXIT.
+            PERFORM H300-CLOSE-FILES.
+        H999-END. EXIT.
+      *
+        READ-RECORD.
+            READ TRAN-FILE
+                AT END MOVE 'Y' TO LASTREC
+            END-READ.
+      *
+        0000-MAIN.
+            PERFORM H100-OPEN-FILES.
+            PERFORM UNTIL LASTREC = 'Y'
+                PERFORM H200-PROCESS
+                PERFORM READ-RECORD
+            END-PERFORM.
+            PERFORM H999-PROGRAM-EXIT.
+            STOP RUN.
