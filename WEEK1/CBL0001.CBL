@@ -4,15 +4,37 @@
       *-----------------------
        IDENTIFICATION DIVISION.
       *-----------------------
-       PROGRAM-ID.    CBL0001
+       PROGRAM-ID.    CBL0001.
        AUTHOR.        BURAK OZDEMIR.
       *--------------------
        ENVIRONMENT DIVISION.
       *--------------------
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT PRINT-LINE ASSIGN TO PRTLINE.
-           SELECT ACCT-REC   ASSIGN TO ACCTREC.
+      * PBEG0005'de yaptigimiz gibi her dosyaya bir STATUS degiskeni
+      * bagliyoruz. Boylece bir dataset acilamadiginda STATUS-CONTROL
+      * paragrafi bunu yakalayip acik kalan dosyalari duzgunce kapatarak
+      * STOP RUN yapabilecek, is kontrolsuzce abend etmeyecek.
+           SELECT PRINT-LINE ASSIGN TO PRTLINE
+                             STATUS  PRT-ST.
+           SELECT ACCT-REC   ASSIGN TO ACCTREC
+                             STATUS  ACCT-ST.
+      * ACCT-BALANCE, ACCT-LIMIT'i astiginda WRITE-RECORD bu satiri
+      * PRTLINE'in yani sira EXCPFILE isimli ayri bir dosyaya da yazar.
+      * Boylece limit asan hesaplar 15000 satirlik ana rapor icinde
+      * gozden kacmadan ayrica listelenir.
+           SELECT EXCP-LINE  ASSIGN TO EXCPFILE
+                             STATUS  EXCP-ST.
+      * ACCT-NO'nun her okunusunda bir onceki ACCT-NO ile karsilastirip
+      * tekrar eden veya kucuk (sirasi bozuk) bir key gordugumuzde bunu
+      * ayri bir tanilama raporuna yazan dosyamiz.
+           SELECT SEQCHK-LINE ASSIGN TO SEQCHK
+                             STATUS  SEQCHK-ST.
+      * Her calismanin sonunda okunan/yazilan/reddedilen kayit
+      * sayilarini tek satirlik bir kayit halinde biriktiren, PBEG0005
+      * ve PBEG105 ile de paylasilan ortak istatistik dosyasi.
+           SELECT STATS-FILE  ASSIGN TO STATSFIL
+                             STATUS  STA-ST.
       * Daha iyi anlasilmasi adina once 12. satiri anlatacagim.
       * SELECT ile dahili, yani bizim olan bir dosya olustur dedik. 
       * Ve bu dosyamizin icerigini ASSIGN TO kullanarak 
@@ -78,6 +100,16 @@
            05  LAST-NAME-O    PIC X(20).
            05  FIRST-NAME-O   PIC X(15).
            05  COMMENTS-O     PIC X(50).
+      * PRTLINE dosyamizin ayni FD'sine bagli, satir sayisi ve dolar
+      * toplamlarini tasiyan ikinci bir kayit gorunumu. WRITE-TRAILER
+      * bu kaydi PRINT-REC ile ayni fiziksel alana yazar.
+       01  TRAILER-REC.
+           05  TRAILER-LABEL      PIC X(8)  VALUE 'TOTALS'.
+           05  TRAILER-LIMIT      PIC $$,$$$,$$9.99.
+           05  TRAILER-BALANCE    PIC $$,$$$,$$9.99.
+           05  TRAILER-COUNT-LBL  PIC X(20) VALUE 'ACCOUNTS PROCESSED:'.
+           05  TRAILER-COUNT      PIC ZZZ,ZZ9.
+           05  FILLER             PIC X(58) VALUE SPACE.
       *
       * Burada PRINT-REC isimli bir entity'miz var ve bu entity'nin 
       * altinda yer alan degiskenler PRINT-REC entity'sine ait.
@@ -105,10 +137,88 @@
                10  USA-STATE      PIC X(15).
            05  RESERVED           PIC X(7).
            05  COMMENTS           PIC X(50).
+      *
+      * Limit-asim istisna raporu. ACCT-BALANCE, ACCT-LIMIT'ten buyuk
+      * oldugunda WRITE-RECORD sadece bu alanlari EXCP-REC'e tasiyip
+      * yazdirir.
+       FD  EXCP-LINE RECORDING MODE F.
+       01  EXCP-REC.
+           05  EXCP-ACCT-NO       PIC X(8).
+           05  WS-EXCP-SPACE-1    PIC X(01) VALUE SPACE.
+           05  EXCP-LAST-NAME     PIC X(20).
+           05  WS-EXCP-SPACE-2    PIC X(01) VALUE SPACE.
+           05  EXCP-FIRST-NAME    PIC X(15).
+           05  WS-EXCP-SPACE-3    PIC X(01) VALUE SPACE.
+           05  EXCP-LIMIT         PIC $$,$$$,$$9.99.
+           05  WS-EXCP-SPACE-4    PIC X(01) VALUE SPACE.
+           05  EXCP-BALANCE       PIC $$,$$$,$$9.99.
+      *
+      * Tekrar eden veya sirasi bozuk ACCT-NO'lari tasiyan kisa
+      * tanilama raporu.
+       FD  SEQCHK-LINE RECORDING MODE F.
+       01  SEQCHK-REC.
+           05  SEQCHK-ACCT-NO     PIC X(8).
+           05  WS-SEQCHK-SPACE-1  PIC X(01) VALUE SPACE.
+           05  SEQCHK-PREV-NO     PIC X(8).
+           05  WS-SEQCHK-SPACE-2  PIC X(01) VALUE SPACE.
+           05  SEQCHK-REASON      PIC X(30).
+      *
+      * PROGRAM/READ/WRITTEN/REJECTED alanlarindan olusan, is sonu
+      * calisma istatistigini tasiyan ortak kayit yapisi. PBEG0005 ve
+      * PBEG105'te de birebir ayni alan yerlesimi kullanilir.
+       FD  STATS-FILE RECORDING MODE F.
+       01  STATS-REC.
+           05  STATS-PROGRAM      PIC X(08).
+           05  WS-STATS-SPACE-1   PIC X(01) VALUE SPACE.
+           05  STATS-READ-COUNT   PIC 9(09).
+           05  WS-STATS-SPACE-2   PIC X(01) VALUE SPACE.
+           05  STATS-WRITTEN-COUNT PIC 9(09).
+           05  WS-STATS-SPACE-3   PIC X(01) VALUE SPACE.
+           05  STATS-REJECTED-COUNT PIC 9(09).
       *
        WORKING-STORAGE SECTION.
        01 FLAGS.
          05 LASTREC           PIC X VALUE SPACE.
+      * Rapor sonunda toplam satir sayisini ve dolar bazli toplamlari
+      * yazdirabilmek icin WRITE-RECORD calistikca biriktirdigimiz
+      * sayaclarimiz.
+       01 CONTROL-TOTALS.
+         05 WS-TOTAL-COUNT    PIC S9(7)   COMP-3 VALUE ZERO.
+         05 WS-TOTAL-LIMIT    PIC S9(9)V99 COMP-3 VALUE ZERO.
+         05 WS-TOTAL-BALANCE  PIC S9(9)V99 COMP-3 VALUE ZERO.
+      * PBEG0005'deki WS-WORK-AREA ile ayni mantik: her dosya icin bir
+      * STATUS alani ve 00/97'yi basarili sayan bir 88 seviyesi.
+       01 WS-WORK-AREA.
+         05 PRT-ST            PIC 9(02).
+            88 PRT-SUCCESS               VALUE 00 97.
+         05 ACCT-ST           PIC 9(02).
+            88 ACCT-SUCCESS              VALUE 00 97.
+         05 EXCP-ST           PIC 9(02).
+            88 EXCP-SUCCESS              VALUE 00 97.
+         05 SEQCHK-ST         PIC 9(02).
+            88 SEQCHK-SUCCESS            VALUE 00 97.
+         05 STA-ST            PIC 9(02).
+            88 STA-SUCCESS               VALUE 00 97.
+      * WRITE-RUN-STATISTICS'in is sonunda STATS-FILE'a yazdigi
+      * okunan/yazilan/reddedilen kayit sayaclari. Bu programda
+      * duplike/sirasi bozuk ACCT-NO'lar SEQCHK-LINE'a ayrica
+      * yazilir ama PRTLINE'daki ana rapordan cikarilmaz; bu yuzden
+      * bunlar STATS-REJECTED-COUNT'a degil, kendi ayri
+      * WS-SEQCHK-COUNT sayacina eklenir ki READ = WRITTEN + REJECTED
+      * esitligi diger programlarla paylasilan STATS-FILE uzerinde
+      * bozulmasin.
+       01 RUN-STATISTICS-COUNTERS.
+         05 WS-READ-COUNT     PIC S9(9)   COMP-3 VALUE ZERO.
+         05 WS-WRITTEN-COUNT  PIC S9(9)   COMP-3 VALUE ZERO.
+         05 WS-REJECTED-COUNT PIC S9(9)   COMP-3 VALUE ZERO.
+         05 WS-SEQCHK-COUNT   PIC S9(9)   COMP-3 VALUE ZERO.
+      * READ-RECORD, ACCT-NO okundukca bu alanda bir onceki degeri
+      * tutar ve ilk kayit oldugunu ayirt edebilmemiz icin bir bayrak
+      * kullaniriz.
+       01 SEQUENCE-CHECK-AREA.
+         05 WS-PREV-ACCT-NO   PIC X(8) VALUE LOW-VALUES.
+         05 WS-FIRST-RECORD   PIC X    VALUE 'Y'.
+            88 FIRST-RECORD            VALUE 'Y'.
       * Burada "FLAGS" isminde bir entity olusturduk. Biz bir degiskenin 
       * 1 veya 0 olduguna, yani TRUE veya FALSE olduguna condition ile 
       * bakiyorsak ve ona gore bir seyler yapiyorsak biz aslinda bir 
@@ -122,10 +232,41 @@
        OPEN-FILES.
            OPEN INPUT  ACCT-REC.
            OPEN OUTPUT PRINT-LINE.
+           OPEN OUTPUT EXCP-LINE.
+           OPEN OUTPUT SEQCHK-LINE.
+      * Burada STATUS-CONTROL'u ayrica PERFORM etmiyoruz: bu program
+      * 0000-MAIN gibi bir surucu paragrafa sahip degil, paragraflar
+      * birbirinin icine dusuyor (fall-through). OPEN-FILES'in son
+      * satirindan sonra akis zaten fiziksel olarak bir sonraki
+      * paragraf olan STATUS-CONTROL'e devam eder; burada ayrica
+      * PERFORM STATUS-CONTROL yazarsak STATUS-CONTROL iki kez
+      * calisirdi (once PERFORM ile, sonra fall-through ile).
       * OPEN INPUT diyerek ACTT-REC dosyamizi okunabilir olarak actik.
-      * OPEN OUTPUT diyerek PRINT-LINE olarak tanimladigimiz cikti 
-      * dosyamizi da acarak program tarafindan yazilabilir hale 
+      * OPEN OUTPUT diyerek PRINT-LINE olarak tanimladigimiz cikti
+      * dosyamizi da acarak program tarafindan yazilabilir hale
       * getirilmesini sagladik.
+      *
+      * Dosyalarimizin acilip acilmadigini kontrol ediyoruz. Bir tanesi
+      * acilamamissa, acilmis olanlari kapatip STOP RUN ile isi
+      * kontrollu bir sekilde sonlandiriyoruz.
+       STATUS-CONTROL.
+           IF NOT (PRT-SUCCESS AND ACCT-SUCCESS AND EXCP-SUCCESS
+                                                AND SEQCHK-SUCCESS)
+             DISPLAY 'FILE OR FILES NOT OPENED, '
+             DISPLAY 'PRT-ST: '    PRT-ST
+             DISPLAY 'ACCT-ST: '   ACCT-ST
+             DISPLAY 'EXCP-ST: '   EXCP-ST
+             DISPLAY 'SEQCHK-ST: ' SEQCHK-ST
+             IF PRT-SUCCESS THEN
+               CLOSE PRINT-LINE
+             IF ACCT-SUCCESS THEN
+               CLOSE ACCT-REC
+             IF EXCP-SUCCESS THEN
+               CLOSE EXCP-LINE
+             IF SEQCHK-SUCCESS THEN
+               CLOSE SEQCHK-LINE
+             STOP RUN.
+       STATUS-CONTROL-END. EXIT.
        READ-NEXT-RECORD.
            PERFORM READ-RECORD
       *     Alltaki PERFORM UNTIL satiri aslinda while dongusudur.
@@ -141,9 +282,46 @@
            .
       *
        CLOSE-STOP.
+           PERFORM WRITE-TRAILER.
+           PERFORM WRITE-RUN-STATISTICS.
            CLOSE ACCT-REC.
            CLOSE PRINT-LINE.
+           CLOSE EXCP-LINE.
+           CLOSE SEQCHK-LINE.
            GOBACK.
+      *
+      * Bu calismanin okunan/yazilan/reddedilen kayit sayaclarini
+      * PBEG0005 ve PBEG105 ile paylasilan STATS-FILE'a tek satir
+      * olarak ekler. STATS-FILE ilk calismada henuz yoksa OPEN EXTEND
+      * basarisiz olur, bu durumda dosya OPEN OUTPUT ile olusturulur.
+       WRITE-RUN-STATISTICS.
+           OPEN EXTEND STATS-FILE.
+           IF NOT STA-SUCCESS
+               OPEN OUTPUT STATS-FILE.
+           IF STA-SUCCESS
+               MOVE 'CBL0001'         TO STATS-PROGRAM
+               MOVE WS-READ-COUNT     TO STATS-READ-COUNT
+               MOVE WS-WRITTEN-COUNT  TO STATS-WRITTEN-COUNT
+               MOVE WS-REJECTED-COUNT TO STATS-REJECTED-COUNT
+               WRITE STATS-REC
+               CLOSE STATS-FILE.
+      *
+      * READ-NEXT-RECORD dongusu bittiginde, WRITE-RECORD tarafindan
+      * biriktirilen sayaclari TRAILER-REC'e tasiyip PRTLINE'in son
+      * satiri olarak yazdiriyoruz. Boylece rapor uzerinde satir
+      * sayisi ve dolar toplamlari ACCTREC ile karsilastirilabilir.
+       WRITE-TRAILER.
+      * TRAILER-LABEL ve TRAILER-COUNT-LBL'deki VALUE ifadeleri sadece
+      * programin ilk yuklenmesinde bir kereye mahsus gecerlidir; bu
+      * satira gelene kadar WRITE-RECORD ayni fiziksel alani PRINT-REC
+      * gorunumuyle defalarca yazmis oldugundan, etiketleri burada
+      * yeniden MOVE etmemiz gerekir.
+           MOVE 'TOTALS'             TO TRAILER-LABEL.
+           MOVE 'ACCOUNTS PROCESSED:' TO TRAILER-COUNT-LBL.
+           MOVE WS-TOTAL-LIMIT   TO TRAILER-LIMIT.
+           MOVE WS-TOTAL-BALANCE TO TRAILER-BALANCE.
+           MOVE WS-TOTAL-COUNT   TO TRAILER-COUNT.
+           WRITE PRINT-REC.
       * READ-RECORD isimli fonksiyonumuz calisinca goruyoruz ki 
       * "READ ACCT-REC" sayesinde ACCT-REC isimli dosyamizin ilk satiri
       * READ sayesinde okunmus oluyor. 
@@ -154,12 +332,42 @@
            READ ACCT-REC
                AT END MOVE 'Y' TO LASTREC
            END-READ.
+           IF LASTREC NOT = 'Y'
+               ADD 1 TO WS-READ-COUNT
+               PERFORM CHECK-SEQUENCE.
+      *
+      * ACCT-NO'nun bir onceki okunan key'e gore tekrar mi ettigini
+      * yoksa artan sirada mi gelmedigini kontrol ederiz. Ilk kayitta
+      * karsilastirma yapilmaz, sadece onceki key olarak saklanir.
+       CHECK-SEQUENCE.
+           IF FIRST-RECORD
+               MOVE 'N' TO WS-FIRST-RECORD
+           ELSE
+               IF ACCT-NO = WS-PREV-ACCT-NO
+                   MOVE 'DUPLICATE ACCT-NO' TO SEQCHK-REASON
+                   PERFORM WRITE-SEQCHK
+               ELSE
+                   IF ACCT-NO < WS-PREV-ACCT-NO
+                       MOVE 'OUT OF SEQUENCE' TO SEQCHK-REASON
+                       PERFORM WRITE-SEQCHK.
+           MOVE ACCT-NO TO WS-PREV-ACCT-NO.
+      *
+      * SEQCHK dosyasina tanilama satirini yazan yardimci paragraf.
+       WRITE-SEQCHK.
+           ADD 1 TO WS-SEQCHK-COUNT.
+           MOVE ACCT-NO         TO SEQCHK-ACCT-NO.
+           MOVE WS-PREV-ACCT-NO TO SEQCHK-PREV-NO.
+           WRITE SEQCHK-REC.
       *
       * Bu kisimde MOVE'dan sonra gelen degiskenin verilerini TO'dan
       * sonra gelen degiskene koyuyoruz. Son adimda ise PRINT-REC 
       * entity'sinin sahip oldugu tum degiskenlerin degerini JCL'de 
       * belirttigimiz cikti dosyamiza yazdiriyoruz.
        WRITE-RECORD.
+           ADD 1              TO WS-TOTAL-COUNT.
+           ADD 1              TO WS-WRITTEN-COUNT.
+           ADD ACCT-LIMIT     TO WS-TOTAL-LIMIT.
+           ADD ACCT-BALANCE   TO WS-TOTAL-BALANCE.
            MOVE ACCT-NO      TO  ACCT-NO-O.
            MOVE ACCT-LIMIT   TO  ACCT-LIMIT-O.
            MOVE ACCT-BALANCE TO  ACCT-BALANCE-O.
@@ -167,4 +375,16 @@
            MOVE FIRST-NAME   TO  FIRST-NAME-O.
            MOVE COMMENTS     TO  COMMENTS-O.
            WRITE PRINT-REC.
+           IF ACCT-BALANCE > ACCT-LIMIT
+               PERFORM WRITE-EXCEPTION.
+      *
+      * ACCT-BALANCE limitini astiginda bu hesabi ayrica EXCPFILE'a
+      * yazdiran istisna paragrafimiz.
+       WRITE-EXCEPTION.
+           MOVE ACCT-NO      TO  EXCP-ACCT-NO.
+           MOVE LAST-NAME    TO  EXCP-LAST-NAME.
+           MOVE FIRST-NAME   TO  EXCP-FIRST-NAME.
+           MOVE ACCT-LIMIT   TO  EXCP-LIMIT.
+           MOVE ACCT-BALANCE TO  EXCP-BALANCE.
+           WRITE EXCP-REC.
       *
